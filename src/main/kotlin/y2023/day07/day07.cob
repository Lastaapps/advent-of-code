@@ -9,15 +9,55 @@
       * SOURCE-COMPUTER. IBM3278 WITH DEBUGGING MODE.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT CARDS           ASSIGN TO DISK
-      *    "input_test.txt"
-           "input_prod.txt"
+      * Deck file name comes from CARDS-FILE-NAME, loaded per entry
+      * in DECKLIST, so one submission can cover a whole night's decks
+        SELECT CARDS           ASSIGN TO DISK CARDS-FILE-NAME
             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSFORMED     ASSIGN TO DISK "transformed.txt"
+      * Output name also varies per deck/part - see build-transformed-
+      * name - so one run does not overwrite the previous deck's file
+           SELECT TRANSFORMED     ASSIGN TO DISK TRANSFORMED-FILE-NAME
       *        I did not get this working, idk, it does not matter
       *        ORGANIZATION IS LINE SEQUENTIAL
                .
            SELECT WORKFILE        ASSIGN TO workfile.
+      * Hand-scoring rules (card order + wildcards), read at job start
+      * so ops can change scoring rules between runs without a rebuild
+           SELECT RULES-FILE      ASSIGN TO DISK "rules.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Control file of deck names to process in this batch window
+           SELECT DECKLIST        ASSIGN TO DISK "decks.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Restart/checkpoint trail for the ranking pass - OPTIONAL since
+      * it will not exist yet the first time a deck/part is run
+           SELECT OPTIONAL CHECKPOINT-FILE
+                   ASSIGN TO DISK CHECKPOINT-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Exception report for rejected/duplicate hands seen on CARDS
+           SELECT BAD-HANDS       ASSIGN TO DISK BAD-HANDS-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Human-readable settlement breakdown, one line per hand
+           SELECT HAND-REPORT     ASSIGN TO DISK HAND-REPORT-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Keyed lookup copy, built alongside TRANSFORMED, so a dispute
+      * over one hand's payout can be pulled directly instead of
+      * scanning TRANSFORMED top to bottom
+      * RANDOM, not SEQUENTIAL - WORKFILE (and so HANDLOOK's write
+      * order) is sorted power/ID-descending, not LOOK-HAND-ID-
+      * ascending, so WRITE must honor the key regardless of arrival
+      * order
+           SELECT HANDLOOK        ASSIGN TO DISK HANDLOOK-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS LOOK-HAND-ID.
+      * Run-history trail, one line per deck/part processed, appended
+      * to across the whole batch window so ops has a standing audit
+      * record instead of relying on console output
+           SELECT AUDIT-LOG       ASSIGN TO DISK "audit_log.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * Downstream settlement feed, one record per hand, for the GL-
+      * posting job - built alongside TRANSFORMED
+           SELECT SETTLEMENT      ASSIGN TO DISK SETTLEMENT-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,14 +84,120 @@
            05 TRAN-HAND-SCORE          PIC 9(4).
 
       * temporary work file for sorting
+      * WORK-HAND-ID holds the card-order-translated ID map-cards
+      * sorts by; WORK-HAND-ORIG-ID carries the untranslated punched
+      * hand ID through the SORT for anything downstream that needs
+      * to key or display the real hand, not the translated one
        SD WORKFILE
-           RECORD CONTAINS 11 CHARACTERS
+           RECORD CONTAINS 16 CHARACTERS
            DATA RECORD WORK-HAND-REC
            RECORDING MODE F.
        01 WORK-HAND-REC.
            05 WORK-HAND-POWER          PIC 9(1).
            05 WORK-HAND-ID             PIC X(5).
            05 WORK-HAND-SCORE          PIC 9(4).
+           05 WORK-HAND-ORIG-ID        PIC X(5).
+           05 WORK-HAND-FILL-1         PIC X(1).
+
+      * Rule set file - one line per PART, card order high to low and
+      * a matching wildcard flag string ('W' under each wild card)
+       FD RULES-FILE
+           RECORD CONTAINS 29 CHARACTERS
+           DATA RECORD IS RULE-REC
+           RECORDING MODE F.
+       01 RULE-REC.
+           05 RULE-PART                PIC X(1).
+           05 RULE-FILL-1              PIC X(1).
+           05 RULE-ORDER-IN            PIC X(13).
+           05 RULE-FILL-2              PIC X(1).
+           05 RULE-WILD-IN             PIC X(13).
+
+      * Batch control file - one deck file name per line
+       FD DECKLIST
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS DECK-REC
+           RECORDING MODE F.
+       01 DECK-REC                     PIC X(30).
+
+      * Restart/checkpoint trail - RANK, WINNINGS and the last hand ID
+      * written, so an abended ranking pass can resume mid-deck
+      * Also carries the RECON-COUNT-OUT/RECON-SCORE-OUT totals so a
+      * resumed run can pick the reconciliation totals up where the
+      * prior run left off, instead of re-starting them at zero
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS CKPT-REC
+           RECORDING MODE F.
+       01 CKPT-REC.
+           05 CKPT-RANK                PIC 9(16).
+           05 CKPT-FILL-1              PIC X(1).
+           05 CKPT-WINNINGS            PIC 9(16).
+           05 CKPT-FILL-2              PIC X(1).
+           05 CKPT-LAST-ID             PIC X(5).
+           05 CKPT-FILL-3              PIC X(1).
+           05 CKPT-STATUS              PIC X(8).
+           05 CKPT-FILL-4              PIC X(1).
+           05 CKPT-RECON-COUNT-OUT     PIC 9(8).
+           05 CKPT-FILL-5              PIC X(1).
+           05 CKPT-RECON-SCORE-OUT     PIC 9(10).
+
+      * Exception report - one line per rejected or duplicate hand
+       FD BAD-HANDS
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS BAD-HAND-REC
+           RECORDING MODE F.
+       01 BAD-HAND-REC.
+           05 BAD-HAND-ID              PIC X(5).
+           05 BAD-HAND-FILL-1          PIC X(1).
+           05 BAD-HAND-SCORE           PIC X(4).
+           05 BAD-HAND-FILL-2          PIC X(1).
+           05 BAD-HAND-REASON          PIC X(30).
+
+      * Settlement breakdown report - hand ID, score, rank and the
+      * English name of the WORK-HAND-POWER category it was paid as
+       FD HAND-REPORT
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS HAND-REPORT-REC
+           RECORDING MODE F.
+       01 HAND-REPORT-REC.
+           05 HR-HAND-ID               PIC X(5).
+           05 HR-FILL-1                PIC X(1).
+           05 HR-SCORE                 PIC 9(4).
+           05 HR-FILL-2                PIC X(1).
+           05 HR-RANK                  PIC 9(16).
+           05 HR-FILL-3                PIC X(1).
+           05 HR-CATEGORY              PIC X(16).
+
+      * Keyed lookup copy - direct access to one hand's power/rank/
+      * payout contribution, keyed on the (translated) hand ID
+       FD HANDLOOK
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS HANDLOOK-REC.
+       01 HANDLOOK-REC.
+           05 LOOK-HAND-ID             PIC X(5).
+           05 LOOK-POWER               PIC 9(1).
+           05 LOOK-RANK                PIC 9(16).
+           05 LOOK-WINNINGS            PIC 9(18).
+
+      * Run-history audit trail - one line per deck/part processed
+       FD AUDIT-LOG
+           RECORD CONTAINS 120 CHARACTERS
+           DATA RECORD IS AUDIT-LOG-REC.
+       01 AUDIT-LOG-REC                PIC X(120).
+
+      * Downstream settlement feed - hand ID, RANK, score and the
+      * RANK*score payout contribution, for the GL-posting job
+       FD SETTLEMENT
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS SETTLEMENT-REC.
+       01 SETTLEMENT-REC.
+           05 SETL-HAND-ID             PIC X(5).
+           05 SETL-FILL-1              PIC X(1).
+           05 SETL-RANK                PIC 9(16).
+           05 SETL-FILL-2              PIC X(1).
+           05 SETL-SCORE               PIC 9(4).
+           05 SETL-FILL-3              PIC X(1).
+           05 SETL-PAYOUT              PIC 9(18).
 
        WORKING-STORAGE SECTION.
        01 EOF.
@@ -63,6 +209,106 @@
           05 EOF-TRAN                  PIC X(01) VALUE 'N'.
              88 EOF-TRAN-TRUE          VALUE 'Y'.
              88 EOF-TRAN-FALSE         VALUE 'N'.
+      *      Reading the rule set EOF
+          05 EOF-RULES                 PIC X(01) VALUE 'N'.
+             88 EOF-RULES-TRUE         VALUE 'Y'.
+             88 EOF-RULES-FALSE        VALUE 'N'.
+      *      Reading the batch deck list EOF
+          05 EOF-DECK                  PIC X(01) VALUE 'N'.
+             88 EOF-DECK-TRUE          VALUE 'Y'.
+             88 EOF-DECK-FALSE         VALUE 'N'.
+      *      Reading the checkpoint trail EOF
+          05 EOF-CKPT                  PIC X(01) VALUE 'N'.
+             88 EOF-CKPT-TRUE          VALUE 'Y'.
+             88 EOF-CKPT-FALSE         VALUE 'N'.
+
+      * File names, set per deck/part so one submission can run a
+      * whole batch of decks without overwriting earlier output
+       01 CARDS-FILE-NAME              PIC X(30).
+       01 TRANSFORMED-FILE-NAME        PIC X(30).
+       01 CHECKPOINT-FILE-NAME         PIC X(30).
+
+      * Restart/checkpoint controls for the ranking pass - checkpoint
+      * after every record (CHECKPOINT-EVERY = 1), not in N-record
+      * batches; TRANSFORMED/HAND-REPORT/HANDLOOK/SETTLEMENT are WRITE-
+      * N every record too, so the checkpoint trail must match that
+      * exactly or a restart after an abend mid-batch would re-WRITE
+      * (duplicate) whatever had already reached disk since the last
+      * checkpoint
+       01 CHECKPOINT-EVERY             PIC 9(4)  VALUE 1.
+       01 CHECKPOINT-COUNTER           PIC 9(8)  VALUE 0.
+       01 LAST-WRITTEN-ID              PIC X(5)  VALUE SPACES.
+       01 RESUME-AFTER-ID              PIC X(5)  VALUE SPACES.
+       01 RESTART-SW                   PIC X(1)  VALUE 'N'.
+          88 RESTARTING-TRUE             VALUE 'Y'.
+          88 RESTARTING-FALSE            VALUE 'N'.
+       01 SKIP-SW                      PIC X(1)  VALUE 'N'.
+          88 SKIP-DONE                   VALUE 'Y'.
+          88 SKIP-NOT-DONE               VALUE 'N'.
+       01 LAST-CKPT-REC.
+          05 LAST-CKPT-RANK            PIC 9(16).
+          05 LAST-CKPT-WINNINGS        PIC 9(16).
+          05 LAST-CKPT-ID              PIC X(5).
+          05 LAST-CKPT-STATUS          PIC X(8).
+          05 LAST-CKPT-RECON-COUNT-OUT PIC 9(8).
+          05 LAST-CKPT-RECON-SCORE-OUT PIC 9(10).
+
+       01 BAD-HANDS-FILE-NAME          PIC X(30).
+       01 HAND-REPORT-FILE-NAME        PIC X(30).
+       01 HANDLOOK-FILE-NAME           PIC X(30).
+       01 SETTLEMENT-FILE-NAME         PIC X(30).
+       01 CATEGORY-NAME                PIC X(16).
+       01 CURRENT-RANK                 PIC 9(16).
+       01 HAND-PAYOUT                  PIC 9(18).
+
+      * Input validation and duplicate-hand detection
+       01 HAND-VALID-SW                PIC X(1).
+          88 HAND-VALID                  VALUE 'Y'.
+          88 HAND-INVALID                VALUE 'N'.
+       01 REJECT-REASON                PIC X(30).
+       01 VALID-CHAR-FOUND             PIC X(1).
+       01 VH-I                         PIC 9(2).
+       01 VH-K                         PIC 9(2).
+      * Hand IDs already seen this run, to catch duplicates
+       01 SEEN-COUNT                   PIC 9(5) VALUE 0.
+      * Own scan index, wide enough for SEEN-COUNT's full range - VH-K
+      * is only PIC 9(2) (sized for the 13-wide card alphabet scan in
+      * validate-hand) and would wrap silently past 99
+       01 DUP-K                        PIC 9(5).
+       01 SEEN-IDS.
+          05 SEEN-ID OCCURS 2000 TIMES PIC X(5).
+
+      * Rule sets loaded from RULES-FILE at job start, one entry
+      * per PART value - card order (high to low) and wildcard flags
+      * Sized to the actual line count in RULES-FILE (up to 20 rule
+      * sets) rather than a fixed 2, and keyed on whatever value sits
+      * in RULE-PART on each line - not limited to "1"/"2" - so ops
+      * can add a 3rd (or Nth) house-rule ruleset just by adding a line
+       01 RULESET-COUNT                PIC 9(2) VALUE 0.
+       01 RULESET-TABLE.
+           05 RULESET-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON RULESET-COUNT INDEXED BY RS-IDX.
+               10 RULESET-PART          PIC X(1).
+               10 RULESET-ORDER         PIC X(13).
+               10 RULESET-WILD          PIC X(13).
+       01 RS-SCAN-I                    PIC 9(2).
+      * Active rule set for the PART currently being run
+       01 ACTIVE-ORDER                 PIC X(13).
+       01 ACTIVE-WILD                  PIC X(13).
+      * Fixed ordinal markers assigned to each card-order position
+       01 CONV-TO-STD                  PIC X(13) VALUE "abcdefghijklm".
+       01 CONV-TO-WORK                 PIC X(13).
+       01 CONV-I                       PIC 9(2).
+
+      * Control totals, used to reconcile CARDS against TRANSFORMED
+       01 RECON-TOTALS.
+           05 RECON-COUNT-IN           PIC 9(8)  VALUE 0.
+           05 RECON-COUNT-OUT          PIC 9(8)  VALUE 0.
+           05 RECON-SCORE-IN           PIC 9(10) VALUE 0.
+           05 RECON-SCORE-OUT          PIC 9(10) VALUE 0.
+       01 RECON-STATUS                 PIC X(08) VALUE SPACES.
+           88 RECON-OK                   VALUE "OK".
+           88 RECON-MISMATCH              VALUE "MISMATCH".
       * HAND processing
       * Stores sorted letter of the cards in a hand
        01 PART                         PIC X(1).
@@ -79,64 +325,344 @@
        01 RANK                         PIC 9(16) VALUE 1.
        01 WINNINGS                     PIC 9(16) VALUE 0.
 
+      * Run-history audit line build area
+       01 AUDIT-TODAY.
+           05 AUDIT-YY                 PIC 9(2).
+           05 AUDIT-MM                 PIC 9(2).
+           05 AUDIT-DD                 PIC 9(2).
+       01 AUDIT-NOW.
+           05 AUDIT-HH                 PIC 9(2).
+           05 AUDIT-MN                 PIC 9(2).
+           05 AUDIT-SS                 PIC 9(2).
+           05 AUDIT-SS100               PIC 9(2).
+       01 AUDIT-DECK-NAME               PIC X(30).
+
        PROCEDURE DIVISION.
            DISPLAY 'For the sand!'.
       D    DISPLAY 'Debug mode is ON'.
 
-      * Reading and displaying all the records
-      D    OPEN INPUT CARDS. 
-      D    SET  EOF-IN-FALSE           TO  TRUE.
-      D    PERFORM UNTIL EOF-IN-TRUE
-      D         READ CARDS 
-      D                  AT END SET EOF-IN-TRUE TO TRUE
-      D             NOT AT END DISPLAY
-      D                 "'", IN-HAND-ID, "' '", IN-HAND-SCORE, "'"
-      D         END-READ
-      D    END-PERFORM.
-      D    CLOSE CARDS. 
+           PERFORM load-rulesets
+
+      * Run-history trail stays open for the whole batch window, so
+      * every deck/part processed this job lands in the same log
+           OPEN EXTEND AUDIT-LOG
+
+      * Batch window: one deck per DECKLIST line, Part 01 and Part 02
+      * both run for each deck, instead of one manual submission apiece
+           SET EOF-DECK-FALSE TO TRUE
+           OPEN INPUT DECKLIST
+           PERFORM UNTIL EOF-DECK-TRUE
+               READ DECKLIST
+                   AT END SET EOF-DECK-TRUE TO TRUE
+                   NOT AT END PERFORM process-one-deck
+               END-READ
+           END-PERFORM
+           CLOSE DECKLIST.
+
+           CLOSE AUDIT-LOG.
+
+           STOP RUN.
+
+      *========================================================================
+      * Runs Part 01 and Part 02 for a single deck named in DECKLIST
+      *========================================================================
+       process-one-deck.
+           MOVE DECK-REC TO CARDS-FILE-NAME
+           DISPLAY "Processing deck: ", DECK-REC
 
            SET PART_01 TO TRUE
+           PERFORM build-transformed-name
+           PERFORM build-checkpoint-name
+           PERFORM build-bad-hands-name
+           PERFORM build-hand-report-name
+           PERFORM build-handlook-name
+           PERFORM build-settlement-name
            PERFORM run-part
       *    Part 01: 249638405
-           DISPLAY "Part 01: ", WINNINGS
+           DISPLAY "  Part 01: ", WINNINGS
+           PERFORM write-audit-log
 
            SET PART_02 TO TRUE
+           PERFORM build-transformed-name
+           PERFORM build-checkpoint-name
+           PERFORM build-bad-hands-name
+           PERFORM build-hand-report-name
+           PERFORM build-handlook-name
+           PERFORM build-settlement-name
            PERFORM run-part
       *    Part 02: 249776650
-           DISPLAY "Part 02: ", WINNINGS
+           DISPLAY "  Part 02: ", WINNINGS
+           PERFORM write-audit-log.
 
-           STOP RUN.
+      *========================================================================
+      * Builds a TRANSFORMED output name unique to this deck and part
+      *========================================================================
+       build-transformed-name.
+           MOVE SPACES TO TRANSFORMED-FILE-NAME
+           STRING "transformed_"   DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+              INTO TRANSFORMED-FILE-NAME.
+
+      *========================================================================
+      * Builds a checkpoint trail name unique to this deck and part
+      *========================================================================
+       build-checkpoint-name.
+           MOVE SPACES TO CHECKPOINT-FILE-NAME
+           STRING "checkpoint_"    DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+              INTO CHECKPOINT-FILE-NAME.
+
+      *========================================================================
+      * Builds a bad-hands exception report name unique to this deck
+      * and part
+      *========================================================================
+       build-bad-hands-name.
+           MOVE SPACES TO BAD-HANDS-FILE-NAME
+           STRING "badhands_"     DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+              INTO BAD-HANDS-FILE-NAME.
+
+      *========================================================================
+      * Builds a hand-category report name unique to this deck and part
+      *========================================================================
+       build-hand-report-name.
+           MOVE SPACES TO HAND-REPORT-FILE-NAME
+           STRING "handreport_"   DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+              INTO HAND-REPORT-FILE-NAME.
+
+      *========================================================================
+      * Builds a keyed-lookup file name unique to this deck and part
+      *========================================================================
+       build-handlook-name.
+           MOVE SPACES TO HANDLOOK-FILE-NAME
+           STRING "handlook_"     DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".dat"           DELIMITED BY SIZE
+              INTO HANDLOOK-FILE-NAME.
+
+      *========================================================================
+      * Builds a settlement-feed name unique to this deck and part
+      *========================================================================
+       build-settlement-name.
+           MOVE SPACES TO SETTLEMENT-FILE-NAME
+           STRING "settlement_"   DELIMITED BY SIZE
+                  DECK-REC         DELIMITED BY SPACE
+                  "_p"             DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+              INTO SETTLEMENT-FILE-NAME.
+
+      *========================================================================
+      * Appends one line to the run-history audit trail for the
+      * deck/part that just finished - timestamp, deck, part, record
+      * count processed and final WINNINGS, so ops has a standing
+      * record instead of having to rely on console output
+      *========================================================================
+       write-audit-log.
+           ACCEPT AUDIT-TODAY FROM DATE
+           ACCEPT AUDIT-NOW   FROM TIME
+           MOVE SPACES TO AUDIT-DECK-NAME
+           MOVE DECK-REC TO AUDIT-DECK-NAME
+
+           MOVE SPACES TO AUDIT-LOG-REC
+           STRING "20"             DELIMITED BY SIZE
+                  AUDIT-YY         DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  AUDIT-MM         DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  AUDIT-DD         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  AUDIT-HH         DELIMITED BY SIZE
+                  ":"              DELIMITED BY SIZE
+                  AUDIT-MN         DELIMITED BY SIZE
+                  ":"              DELIMITED BY SIZE
+                  AUDIT-SS         DELIMITED BY SIZE
+                  " DECK="         DELIMITED BY SIZE
+                  AUDIT-DECK-NAME  DELIMITED BY SPACE
+                  " PART="         DELIMITED BY SIZE
+                  PART             DELIMITED BY SIZE
+                  " RECS="         DELIMITED BY SIZE
+                  RECON-COUNT-OUT  DELIMITED BY SIZE
+                  " WINNINGS="     DELIMITED BY SIZE
+                  WINNINGS         DELIMITED BY SIZE
+              INTO AUDIT-LOG-REC
+           END-STRING
+           WRITE AUDIT-LOG-REC.
 
       *========================================================================
       * Creates temporary sorted file
       *========================================================================
        run-part.
+           PERFORM resolve-ruleset
            SORT WORKFILE
              ON DESCENDING KEY WORK-HAND-POWER, WORK-HAND-ID
              INPUT PROCEDURE IS map-input-file
              OUTPUT PROCEDURE IS write-transformed-file.
 
+      *========================================================================
+      * Loads every rule set line from RULES-FILE into RULESET-TABLE,
+      * once, at job start
+      *========================================================================
+       load-rulesets.
+           MOVE 0 TO RULESET-COUNT
+           SET EOF-RULES-FALSE TO TRUE
+           OPEN INPUT RULES-FILE
+
+           PERFORM UNTIL EOF-RULES-TRUE
+               READ RULES-FILE
+                   AT END SET EOF-RULES-TRUE TO TRUE
+                   NOT AT END PERFORM
+                       IF RULESET-COUNT >= 20
+                           DISPLAY "*** TOO MANY RULE SETS IN ",
+                               "rules.txt - IGNORING EXTRA LINES"
+                       ELSE
+                           ADD 1 TO RULESET-COUNT
+                           MOVE RULE-PART     TO
+                                RULESET-PART(RULESET-COUNT)
+                           MOVE RULE-ORDER-IN TO
+                                RULESET-ORDER(RULESET-COUNT)
+                           MOVE RULE-WILD-IN  TO
+                                RULESET-WILD(RULESET-COUNT)
+                       END-IF
+                   END-PERFORM
+               END-READ
+           END-PERFORM
+
+           CLOSE RULES-FILE.
+
+      *========================================================================
+      * Picks the rule set whose RULE-PART value matches PART and
+      * copies its card order / wildcard flags into the active fields.
+      * Scans however many rows load-rulesets found in RULES-FILE, so
+      * a 3rd (or Nth) ruleset is picked up with no code change here -
+      * only a new line in rules.txt plus whatever sets PART to match it
+      *========================================================================
+       resolve-ruleset.
+           MOVE SPACES TO ACTIVE-ORDER
+           MOVE SPACES TO ACTIVE-WILD
+
+           PERFORM VARYING RS-SCAN-I FROM 1 BY 1
+                   UNTIL RS-SCAN-I > RULESET-COUNT
+               IF RULESET-PART(RS-SCAN-I) = PART
+                   MOVE RULESET-ORDER(RS-SCAN-I) TO ACTIVE-ORDER
+                   MOVE RULESET-WILD(RS-SCAN-I)  TO ACTIVE-WILD
+               END-IF
+           END-PERFORM.
+
       *========================================================================
       * Reads the input file and transforms card IDs
       *========================================================================
         map-input-file.
            SET  EOF-IN-FALSE      TO TRUE
+           MOVE 0 TO RECON-COUNT-IN
+           MOVE 0 TO RECON-SCORE-IN
+           MOVE 0 TO SEEN-COUNT
            OPEN INPUT CARDS.
+           OPEN OUTPUT BAD-HANDS.
 
            PERFORM UNTIL EOF-IN-TRUE
               READ CARDS
-                  AT END SET EOF-IN-TRUE TO TRUE 
+                  AT END SET EOF-IN-TRUE TO TRUE
                   NOT AT END PERFORM
       D               DISPLAY "Reading: ", IN-HAND-REC
-                      PERFORM map-cards
-      D               DISPLAY "Release: ", WORK-HAND-REC
-                      RELEASE WORK-HAND-REC
+                      PERFORM validate-hand
+                      IF HAND-VALID
+                          PERFORM check-duplicate-id
+                      END-IF
+                      IF HAND-VALID
+                          PERFORM map-cards
+      D                   DISPLAY "Release: ", WORK-HAND-REC
+                          ADD 1 TO RECON-COUNT-IN
+                          ADD IN-HAND-SCORE TO RECON-SCORE-IN
+                          RELEASE WORK-HAND-REC
+                      ELSE
+                          PERFORM write-bad-hand
+                      END-IF
                   END-PERFORM
               END-READ
 
            END-PERFORM
 
            CLOSE CARDS.
+           CLOSE BAD-HANDS.
+
+      *========================================================================
+      * Checks IN-HAND-ID against the active card-rank alphabet and
+      * IN-HAND-SCORE for numericness, before map-cards gets near it
+      *========================================================================
+       validate-hand.
+           SET HAND-VALID TO TRUE
+           MOVE SPACES TO REJECT-REASON
+
+           PERFORM VARYING VH-I FROM 1 BY 1 UNTIL VH-I > 5
+               MOVE "N" TO VALID-CHAR-FOUND
+               PERFORM VARYING VH-K FROM 1 BY 1 UNTIL VH-K > 13
+                   IF IN-HAND-ID(VH-I:1) = ACTIVE-ORDER(VH-K:1)
+                       MOVE "Y" TO VALID-CHAR-FOUND
+                   END-IF
+               END-PERFORM
+               IF VALID-CHAR-FOUND = "N"
+                   SET HAND-INVALID TO TRUE
+                   MOVE "BAD CARD CHARACTER IN HAND ID"
+                        TO REJECT-REASON
+               END-IF
+           END-PERFORM
+
+           IF IN-HAND-SCORE IS NOT NUMERIC
+               SET HAND-INVALID TO TRUE
+               MOVE "NON-NUMERIC HAND SCORE" TO REJECT-REASON
+           END-IF.
+
+      *========================================================================
+      * Flags a hand whose ID was already seen earlier in this deck -
+      * the SORT would otherwise rank and pay it twice with no warning
+      *========================================================================
+       check-duplicate-id.
+           PERFORM VARYING DUP-K FROM 1 BY 1 UNTIL DUP-K > SEEN-COUNT
+               IF SEEN-ID(DUP-K) = IN-HAND-ID
+                   SET HAND-INVALID TO TRUE
+                   MOVE "DUPLICATE HAND ID" TO REJECT-REASON
+               END-IF
+           END-PERFORM
+
+           IF HAND-VALID
+               IF SEEN-COUNT >= 2000
+                   SET HAND-INVALID TO TRUE
+                   MOVE "TABLE FULL - DECK TOO LARGE"
+                        TO REJECT-REASON
+               ELSE
+                   ADD 1 TO SEEN-COUNT
+                   MOVE IN-HAND-ID TO SEEN-ID(SEEN-COUNT)
+               END-IF
+           END-IF.
+
+      *========================================================================
+      * Writes one rejected/duplicate hand to the exception report
+      *========================================================================
+       write-bad-hand.
+           MOVE IN-HAND-ID     TO BAD-HAND-ID
+           MOVE IN-HAND-SCORE  TO BAD-HAND-SCORE
+           MOVE REJECT-REASON  TO BAD-HAND-REASON
+           MOVE " " TO BAD-HAND-FILL-1
+           MOVE " " TO BAD-HAND-FILL-2
+           DISPLAY "*** REJECTED HAND: '", IN-HAND-ID, "' - ",
+                   REJECT-REASON
+           WRITE BAD-HAND-REC.
 
 
 
@@ -147,30 +673,34 @@
       *========================================================================
        map-cards.
 
-      * Number of J cards (0 in part 01)
+      * Capture the real punched hand ID before INSPECT CONVERTING
+      * below scrambles IN-HAND-ID into its sort-order letters - every
+      * downstream consumer that keys or displays the hand (HAND-
+      * REPORT, HANDLOOK, SETTLEMENT) needs this untranslated value
+        MOVE IN-HAND-ID TO WORK-HAND-ORIG-ID
+
+      * Number of wild cards (driven by ACTIVE-WILD, not a PART switch)
         MOVE 0 TO J_CNT
 
-        IF PART_01
-           INSPECT IN-HAND-ID CONVERTING
-           "AKQJT98765432" TO
-           "abcdefghijklm"
-     
-           MOVE IN-HAND-ID TO TEMP_ID
-        ELSE
-           INSPECT IN-HAND-ID TALLYING J_CNT FOR ALL "J"
-     
-           INSPECT IN-HAND-ID CONVERTING
-           "AKQJT98765432" TO
-           "abcxefghijklm"
-     
-           MOVE IN-HAND-ID TO TEMP_ID
-      * Make sure J cards are not similar to each other
-           INSPECT TEMP_ID REPLACING FIRST "x" BY "p"
-           INSPECT TEMP_ID REPLACING FIRST "x" BY "q" 
-           INSPECT TEMP_ID REPLACING FIRST "x" BY "r" 
-           INSPECT TEMP_ID REPLACING FIRST "x" BY "s" 
-           INSPECT TEMP_ID REPLACING FIRST "x" BY "t" 
-        END-IF
+      * Mark the wildcard position(s) in the translate table with "x",
+      * everything else keeps its ordinal letter from CONV-TO-STD
+        MOVE CONV-TO-STD TO CONV-TO-WORK
+        PERFORM VARYING CONV-I FROM 1 BY 1 UNTIL CONV-I > 13
+           IF ACTIVE-WILD(CONV-I:1) = "W"
+               MOVE "x" TO CONV-TO-WORK(CONV-I:1)
+           END-IF
+        END-PERFORM
+
+        INSPECT IN-HAND-ID CONVERTING ACTIVE-ORDER TO CONV-TO-WORK
+
+        MOVE IN-HAND-ID TO TEMP_ID
+        INSPECT TEMP_ID TALLYING J_CNT FOR ALL "x"
+      * Make sure wild cards are not similar to each other
+        INSPECT TEMP_ID REPLACING FIRST "x" BY "p"
+        INSPECT TEMP_ID REPLACING FIRST "x" BY "q"
+        INSPECT TEMP_ID REPLACING FIRST "x" BY "r"
+        INSPECT TEMP_ID REPLACING FIRST "x" BY "s"
+        INSPECT TEMP_ID REPLACING FIRST "x" BY "t"
 
       * No, I'm not writing merge sort to sort 5 letters
         PERFORM VARYING BUBBLE_I FROM 1 BY 1 UNTIL BUBBLE_I > 5
@@ -308,25 +838,70 @@
 
         MOVE IN-HAND-ID      TO WORK-HAND-ID.
         MOVE IN-HAND-SCORE   TO WORK-HAND-SCORE.
+        MOVE " "             TO WORK-HAND-FILL-1.
 
 
 
         write-transformed-file.
-           OPEN OUTPUT TRANSFORMED.
+           PERFORM read-prior-checkpoint
+
+           IF RESTARTING-TRUE
+               OPEN EXTEND TRANSFORMED
+               OPEN EXTEND HAND-REPORT
+               OPEN I-O HANDLOOK
+               OPEN EXTEND SETTLEMENT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT TRANSFORMED
+               OPEN OUTPUT HAND-REPORT
+               OPEN OUTPUT HANDLOOK
+               OPEN OUTPUT SETTLEMENT
+      * Fresh run of this deck/part - start the checkpoint trail over
+      * too, so it does not grow forever mixing old COMPLETE records
+      * with this run's
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO RECON-COUNT-OUT
+               MOVE 0 TO RECON-SCORE-OUT
+           END-IF
 
            SET EOF-TRAN-FALSE     TO TRUE
-           MOVE 1                 TO RANK
-           MOVE 0                 TO WINNINGS
+           MOVE 0                 TO CHECKPOINT-COUNTER
 
            PERFORM UNTIL EOF-TRAN-TRUE
                RETURN WORKFILE
-                  AT END SET EOF-TRAN-TRUE   TO TRUE   
+                  AT END SET EOF-TRAN-TRUE   TO TRUE
                   NOT AT END
-                      PERFORM write-work-to-transformed
-               END-RETURN 
+                      IF RESTARTING-TRUE AND SKIP-NOT-DONE
+                          IF WORK-HAND-ID = RESUME-AFTER-ID
+                              SET SKIP-DONE TO TRUE
+                          END-IF
+                      ELSE
+                          PERFORM write-work-to-transformed
+                      END-IF
+               END-RETURN
            END-PERFORM.
 
-           CLOSE TRANSFORMED. 
+           CLOSE TRANSFORMED.
+           CLOSE HAND-REPORT.
+           CLOSE HANDLOOK.
+           CLOSE SETTLEMENT.
+
+           MOVE RANK             TO CKPT-RANK
+           MOVE WINNINGS          TO CKPT-WINNINGS
+           MOVE LAST-WRITTEN-ID    TO CKPT-LAST-ID
+           MOVE " "                TO CKPT-FILL-1
+           MOVE " "                TO CKPT-FILL-2
+           MOVE " "                TO CKPT-FILL-3
+           MOVE "COMPLETE"         TO CKPT-STATUS
+           MOVE " "                TO CKPT-FILL-4
+           MOVE RECON-COUNT-OUT    TO CKPT-RECON-COUNT-OUT
+           MOVE " "                TO CKPT-FILL-5
+           MOVE RECON-SCORE-OUT    TO CKPT-RECON-SCORE-OUT
+           WRITE CKPT-REC.
+
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM reconcile-totals.
 
 
 
@@ -336,11 +911,155 @@
            MOVE WORK-HAND-SCORE   TO TRAN-HAND-SCORE
            MOVE " " TO TRAN-HAND-FILL-1
            MOVE " " TO TRAN-HAND-FILL-2
+           MOVE RANK TO CURRENT-RANK
 
       D    DISPLAY WINNINGS, " ", RANK, " ", TRAN-HAND-SCORE
-           COMPUTE WINNINGS =
-           WINNINGS + RANK * FUNCTION NUMVAL(TRAN-HAND-SCORE)
+           COMPUTE HAND-PAYOUT =
+           CURRENT-RANK * FUNCTION NUMVAL(TRAN-HAND-SCORE)
+           COMPUTE WINNINGS = WINNINGS + HAND-PAYOUT
            COMPUTE RANK = RANK + 1
+           ADD 1 TO RECON-COUNT-OUT
+           ADD TRAN-HAND-SCORE TO RECON-SCORE-OUT
+           MOVE WORK-HAND-ID TO LAST-WRITTEN-ID
       D DISPLAY TRAN-HAND-POWER, TRAN-HAND-ID, " ", TRAN-HAND-SCORE
       D DISPLAY "Write: '", TRAN-HAND-REC, "'"
            WRITE TRAN-HAND-REC.
+
+           PERFORM resolve-category-name
+           MOVE WORK-HAND-ORIG-ID TO HR-HAND-ID
+           MOVE WORK-HAND-SCORE TO HR-SCORE
+           MOVE CURRENT-RANK    TO HR-RANK
+           MOVE CATEGORY-NAME   TO HR-CATEGORY
+           MOVE " " TO HR-FILL-1
+           MOVE " " TO HR-FILL-2
+           MOVE " " TO HR-FILL-3
+           WRITE HAND-REPORT-REC.
+
+           MOVE WORK-HAND-ORIG-ID TO LOOK-HAND-ID
+           MOVE WORK-HAND-POWER TO LOOK-POWER
+           MOVE CURRENT-RANK    TO LOOK-RANK
+           MOVE HAND-PAYOUT     TO LOOK-WINNINGS
+           WRITE HANDLOOK-REC
+               INVALID KEY
+                   DISPLAY "*** DUPLICATE HANDLOOK KEY: ",
+                           LOOK-HAND-ID
+           END-WRITE.
+
+           MOVE WORK-HAND-ORIG-ID TO SETL-HAND-ID
+           MOVE CURRENT-RANK    TO SETL-RANK
+           MOVE WORK-HAND-SCORE TO SETL-SCORE
+           MOVE HAND-PAYOUT     TO SETL-PAYOUT
+           MOVE " " TO SETL-FILL-1
+           MOVE " " TO SETL-FILL-2
+           MOVE " " TO SETL-FILL-3
+           WRITE SETTLEMENT-REC.
+
+           ADD 1 TO CHECKPOINT-COUNTER
+           IF CHECKPOINT-COUNTER >= CHECKPOINT-EVERY
+               PERFORM write-checkpoint-record
+               MOVE 0 TO CHECKPOINT-COUNTER
+           END-IF.
+
+      *========================================================================
+      * Maps WORK-HAND-POWER (0-6) to its English poker-hand category
+      * name for the settlement breakdown report
+      *========================================================================
+       resolve-category-name.
+           EVALUATE WORK-HAND-POWER
+               WHEN 0 MOVE "Five of a Kind"  TO CATEGORY-NAME
+               WHEN 1 MOVE "Four of a Kind"  TO CATEGORY-NAME
+               WHEN 2 MOVE "Full House"      TO CATEGORY-NAME
+               WHEN 3 MOVE "Three of a Kind" TO CATEGORY-NAME
+               WHEN 4 MOVE "Two Pair"        TO CATEGORY-NAME
+               WHEN 5 MOVE "One Pair"        TO CATEGORY-NAME
+               WHEN OTHER MOVE "High Card"   TO CATEGORY-NAME
+           END-EVALUATE.
+
+      *========================================================================
+      * Writes the running RANK/WINNINGS/last-hand-ID to the checkpoint
+      * trail so an abended ranking pass can resume mid-deck
+      *========================================================================
+       write-checkpoint-record.
+           MOVE RANK              TO CKPT-RANK
+           MOVE WINNINGS           TO CKPT-WINNINGS
+           MOVE LAST-WRITTEN-ID     TO CKPT-LAST-ID
+           MOVE " "                 TO CKPT-FILL-1
+           MOVE " "                 TO CKPT-FILL-2
+           MOVE " "                 TO CKPT-FILL-3
+           MOVE "INPROG  "          TO CKPT-STATUS
+           MOVE " "                 TO CKPT-FILL-4
+           MOVE RECON-COUNT-OUT     TO CKPT-RECON-COUNT-OUT
+           MOVE " "                 TO CKPT-FILL-5
+           MOVE RECON-SCORE-OUT     TO CKPT-RECON-SCORE-OUT
+           WRITE CKPT-REC.
+
+      *========================================================================
+      * Reads the checkpoint trail for this deck/part, if any, and
+      * primes RANK/WINNINGS/RESUME-AFTER-ID when the last run abended
+      * mid-pass (status INPROG); otherwise starts fresh at RANK 1
+      *========================================================================
+       read-prior-checkpoint.
+           SET RESTARTING-FALSE TO TRUE
+           SET SKIP-NOT-DONE    TO TRUE
+           MOVE SPACES TO LAST-CKPT-STATUS
+           MOVE SPACES TO LAST-CKPT-ID
+           MOVE 0      TO LAST-CKPT-RANK
+           MOVE 0      TO LAST-CKPT-WINNINGS
+           MOVE 0      TO LAST-CKPT-RECON-COUNT-OUT
+           MOVE 0      TO LAST-CKPT-RECON-SCORE-OUT
+
+           SET EOF-CKPT-FALSE TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL EOF-CKPT-TRUE
+               READ CHECKPOINT-FILE
+                   AT END SET EOF-CKPT-TRUE TO TRUE
+                   NOT AT END
+                       MOVE CKPT-RANK            TO LAST-CKPT-RANK
+                       MOVE CKPT-WINNINGS        TO LAST-CKPT-WINNINGS
+                       MOVE CKPT-LAST-ID         TO LAST-CKPT-ID
+                       MOVE CKPT-STATUS          TO LAST-CKPT-STATUS
+                       MOVE CKPT-RECON-COUNT-OUT
+                            TO LAST-CKPT-RECON-COUNT-OUT
+                       MOVE CKPT-RECON-SCORE-OUT
+                            TO LAST-CKPT-RECON-SCORE-OUT
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+
+           IF LAST-CKPT-STATUS = "INPROG  "
+               SET RESTARTING-TRUE TO TRUE
+               MOVE LAST-CKPT-RANK     TO RANK
+               MOVE LAST-CKPT-WINNINGS TO WINNINGS
+               MOVE LAST-CKPT-ID       TO RESUME-AFTER-ID
+               MOVE LAST-CKPT-ID       TO LAST-WRITTEN-ID
+               MOVE LAST-CKPT-RECON-COUNT-OUT TO RECON-COUNT-OUT
+               MOVE LAST-CKPT-RECON-SCORE-OUT TO RECON-SCORE-OUT
+               DISPLAY "Resuming from checkpoint after hand ",
+                       RESUME-AFTER-ID, " at rank ", RANK
+           ELSE
+               MOVE 1 TO RANK
+               MOVE 0 TO WINNINGS
+           END-IF.
+
+      *========================================================================
+      * Compares record counts and score totals seen on the CARDS side
+      * (map-input-file) against the TRANSFORMED side (write-work-to-
+      * transformed), so a hand dropped or duplicated by the SORT does
+      * not go unnoticed
+      *========================================================================
+       reconcile-totals.
+           DISPLAY "Reconciliation - Part: ", PART
+           DISPLAY "  Records  in: ", RECON-COUNT-IN,
+                   "  out: ", RECON-COUNT-OUT
+           DISPLAY "  Score sum in: ", RECON-SCORE-IN,
+                   "  out: ", RECON-SCORE-OUT
+
+           IF RECON-COUNT-IN = RECON-COUNT-OUT
+              AND RECON-SCORE-IN = RECON-SCORE-OUT
+               SET RECON-OK TO TRUE
+               DISPLAY "Reconciliation OK"
+           ELSE
+               SET RECON-MISMATCH TO TRUE
+               DISPLAY "*** RECONCILIATION MISMATCH - hand dropped "
+                       "or duplicated between CARDS and TRANSFORMED ***"
+           END-IF.
